@@ -0,0 +1,31 @@
+//COLZALOC JOB  (ACCTNO),'COLLATZ ALLOC',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------*
+//* COLZALOC - ONE-TIME PROVISIONING FOR THE COLLATZ BATCH       *
+//* MEMOIZATION CACHE AND CHECKPOINT DATA SET.  RUN ONCE BEFORE  *
+//* COLZBAT IS SCHEDULED, OR AGAIN ONLY IF EITHER MUST BE        *
+//* REBUILT FROM SCRATCH.                                        *
+//*-------------------------------------------------------------*
+//DEFCACHE EXEC PGM=IDCAMS
+//SYSPRINT DD  SYSOUT=*
+//SYSIN    DD  *
+  DEFINE CLUSTER (NAME(PROD.COLZ.CACHE)          -
+         INDEXED                                 -
+         KEYS(5 0)                               -
+         RECORDSIZE(17 17)                       -
+         RECORDS(200000 50000)                   -
+         FREESPACE(10 10)                        -
+         SHAREOPTIONS(2 3))                      -
+         DATA (NAME(PROD.COLZ.CACHE.DATA))       -
+         INDEX (NAME(PROD.COLZ.CACHE.INDEX))
+/*
+//*-------------------------------------------------------------*
+//* CKPTDS IS A PLAIN SEQUENTIAL FILE (COLZRPT OPENS IT OUTPUT   *
+//* AND REWRITES THE WHOLE THING EVERY CHECKPOINT), NOT A VSAM   *
+//* CLUSTER - IT ONLY NEEDS TO EXIST AND BE EMPTY THE FIRST TIME *
+//* COLZBAT RUNS.                                                *
+//*-------------------------------------------------------------*
+//DEFCKPT  EXEC PGM=IEFBR14
+//CKPTDS   DD  DSN=PROD.COLZ.CKPT,DISP=(NEW,CATLG,KEEP),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=5,BLKSIZE=0)
