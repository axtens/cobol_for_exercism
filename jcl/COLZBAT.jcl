@@ -0,0 +1,44 @@
+//COLZBAT  JOB  (ACCTNO),'COLLATZ NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*-------------------------------------------------------------*
+//* COLZBAT - NIGHTLY COLLATZ BATCH REPORT                       *
+//*                                                              *
+//* DRIVES COLZRPT OVER THE RANGEIN STARTING-NUMBER FILE,        *
+//* CONSULTING/UPDATING THE CACHEDS MEMOIZATION CLUSTER AND      *
+//* PRODUCING THE PRTOUT REPORT.  STEP1 IS THE NORMAL NIGHTLY    *
+//* PASS.  STEP RESTART ONLY RUNS IF STEP1 DID NOT COMPLETE      *
+//* CLEAN, AND RESUMES FROM THE CKPTDS CHECKPOINT RECORD RATHER  *
+//* THAN REPROCESSING RANGEIN FROM THE TOP.                      *
+//*                                                              *
+//* CACHEDS IS A VSAM KSDS CLUSTER, PROVISIONED ONE TIME BY A    *
+//* SEPARATE IDCAMS JOB (COLZALOC) AND NOT REBUILT HERE.  CKPTDS *
+//* IS A PLAIN SEQUENTIAL CHECKPOINT DATA SET, ALSO PROVISIONED  *
+//* ONE TIME BY COLZALOC (EMPTY, SO THE FIRST NIGHTLY RUN HAS    *
+//* SOMETHING TO OPEN); COLZRPT OVERWRITES IT EVERY CHECKPOINT.  *
+//*-------------------------------------------------------------*
+//STEP1    EXEC PGM=COLZRPT
+//STEPLIB  DD  DSN=PROD.COLZ.LOADLIB,DISP=SHR
+//RANGEIN  DD  DSN=PROD.COLZ.RANGEIN,DISP=SHR
+//PRTOUT   DD  SYSOUT=*
+//CACHEDS  DD  DSN=PROD.COLZ.CACHE,DISP=SHR
+//CKPTDS   DD  DSN=PROD.COLZ.CKPT,DISP=SHR
+//CTLCARD  DD  DUMMY
+//SYSOUT   DD  SYSOUT=*
+//*-------------------------------------------------------------*
+//* RESTART STEP - ONLY EXECUTES IF STEP1 ABENDED OR CONDITION   *
+//* CODE FROM STEP1 IS NON-ZERO.  COND=EVEN FORCES THIS STEP TO  *
+//* BE CONSIDERED EVEN AFTER AN ABEND (STEPS ARE BYPASSED ON     *
+//* ABEND BY DEFAULT); THE RETURN-CODE TEST THEN SKIPS IT ON A   *
+//* CLEAN STEP1 COMPLETION.  SUPPLIES 'RESTART' ON CTLCARD SO    *
+//* COLZRPT SKIPS BACK TO THE LAST CHECKPOINT IN CKPTDS.         *
+//*-------------------------------------------------------------*
+//RESTART  EXEC PGM=COLZRPT,COND=((0,EQ,STEP1),EVEN)
+//STEPLIB  DD  DSN=PROD.COLZ.LOADLIB,DISP=SHR
+//RANGEIN  DD  DSN=PROD.COLZ.RANGEIN,DISP=SHR
+//PRTOUT   DD  SYSOUT=*
+//CACHEDS  DD  DSN=PROD.COLZ.CACHE,DISP=SHR
+//CKPTDS   DD  DSN=PROD.COLZ.CKPT,DISP=SHR
+//CTLCARD  DD  *
+RESTART
+/*
+//SYSOUT   DD  SYSOUT=*
