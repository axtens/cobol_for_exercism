@@ -0,0 +1,355 @@
+      *-----------------------------------------------------------*
+      * PROGRAM-ID.  COLZRPT                                       *
+      * AUTHOR.      R. CHIN, APPLICATIONS DEVELOPMENT.             *
+      * INSTALLATION. MERIDIAN BATCH SERVICES.                      *
+      * DATE-WRITTEN. 2025-10-20.                                   *
+      *                                                             *
+      * REMARKS.                                                    *
+      *   Batch driver for the Collatz subprogram.  Reads a file    *
+      *   of starting numbers (RANGEIN), calls Collatz once for     *
+      *   each one, and produces a printed report (PRTOUT) of       *
+      *   start value, step count and run date.  Starting values    *
+      *   already seen in the CACHEDS memoization file are          *
+      *   satisfied from the cache instead of re-driving Collatz.   *
+      *   A checkpoint is written to CKPTDS every CZ-CHECKPOINT-    *
+      *   INTERVAL records; a CTLCARD DD of 'RESTART' resumes the   *
+      *   run from the last checkpoint instead of reprocessing      *
+      *   RANGEIN from the top.                                     *
+      *                                                             *
+      * MAINTENANCE HISTORY                                         *
+      *   2025-10-20  RLC  Original driver and report program.      *
+      *   2026-03-11  RLC  Added CACHEDS memoization lookup/store.  *
+      *   2026-04-08  RLC  Added CKPTDS checkpoint/restart support. *
+      *   2026-06-18  RLC  Pass LS-TRACE-SWITCH on the Collatz CALL *
+      *                    so a range can be run with hailstone      *
+      *                    tracing turned on.                        *
+      *   2026-07-25  RLC  Realigned CZ-DETAIL-LINE fillers so       *
+      *                    STATUS and SOURCE print under their       *
+      *                    CZ-HDR-LINE-2 column headings.             *
+      *   2026-08-06  RLC  Added FILE STATUS to CKPT-FILE/CTLCARD-   *
+      *                    FILE so a restart attempted before either *
+      *                    is allocated falls back gracefully        *
+      *                    instead of abending; wired up a startup   *
+      *                    check on CACHE-FILE's open status; moved  *
+      *                    2070-WRITE-CHECKPOINT after 2060-CACHE-   *
+      *                    STORE to keep paragraphs in sequence.     *
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COLZRPT.
+       AUTHOR.        R. CHIN.
+       INSTALLATION.  MERIDIAN BATCH SERVICES.
+       DATE-WRITTEN.  2025-10-20.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RANGE-FILE   ASSIGN TO RANGEIN
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT REPORT-FILE  ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CACHE-FILE   ASSIGN TO CACHEDS
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CZ-CACHE-KEY
+               FILE STATUS IS CZ-CACHE-STATUS.
+
+           SELECT CKPT-FILE    ASSIGN TO CKPTDS
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CZ-CKPT-STATUS.
+
+           SELECT CTLCARD-FILE ASSIGN TO CTLCARD
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CZ-CTLCARD-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  RANGE-FILE
+           RECORDING MODE IS F.
+           COPY CZRANGE.
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  CZ-REPORT-LINE                  PIC X(80).
+
+       FD  CACHE-FILE.
+           COPY CZCACHE.
+
+       FD  CKPT-FILE.
+           COPY CZCKPT.
+
+       FD  CTLCARD-FILE.
+       01  CZ-CTLCARD                      PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  CZ-SWITCHES.
+           05  CZ-EOF-SWITCH               PIC X(01) VALUE 'N'.
+               88  CZ-EOF                          VALUE 'Y'.
+           05  CZ-CACHE-HIT-SWITCH         PIC X(01) VALUE 'N'.
+               88  CZ-CACHE-HIT                     VALUE 'Y'.
+           05  CZ-RESTART-SWITCH           PIC X(01) VALUE 'N'.
+               88  CZ-RESTART-REQUESTED             VALUE 'Y'.
+
+       01  CZ-CACHE-STATUS                 PIC X(02).
+           88  CZ-CACHE-STATUS-OK                 VALUE '00'.
+           88  CZ-CACHE-STATUS-NOTFOUND           VALUE '23' '35'.
+
+       01  CZ-CKPT-STATUS                  PIC X(02).
+           88  CZ-CKPT-STATUS-OK                  VALUE '00'.
+           88  CZ-CKPT-STATUS-NOTFOUND            VALUE '35'.
+
+       01  CZ-CTLCARD-STATUS               PIC X(02).
+           88  CZ-CTLCARD-STATUS-OK               VALUE '00'.
+           88  CZ-CTLCARD-STATUS-NOTFOUND         VALUE '35'.
+
+       01  CZ-CHECKPOINT-INTERVAL          PIC 9(05) VALUE 25.
+       01  CZ-RECS-SINCE-CKPT              PIC 9(05) VALUE ZERO.
+
+       01  CZ-CALL-AREA.
+           05  CZ-CALL-START               PIC 9(05).
+           05  CZ-CALL-COUNT               PIC 9(05).
+           05  CZ-CALL-PEAK                PIC 9(05).
+           05  CZ-CALL-RC                  PIC 9(02).
+               88  CZ-CALL-RC-NORMAL              VALUE 00.
+               88  CZ-CALL-RC-OVERFLOW            VALUE 10.
+               88  CZ-CALL-RC-RUNAWAY             VALUE 20.
+           05  CZ-CALL-TRACE               PIC X(01) VALUE 'N'.
+               88  CZ-CALL-TRACE-ON               VALUE 'Y'.
+               88  CZ-CALL-TRACE-OFF              VALUE 'N'.
+
+       01  CZ-STATUS-TEXT                  PIC X(08).
+
+       01  CZ-RUN-DATE-RAW.
+           05  CZ-RUN-YY                   PIC 9(02).
+           05  CZ-RUN-MM                   PIC 9(02).
+           05  CZ-RUN-DD                   PIC 9(02).
+
+       01  CZ-RUN-DATE-DISPLAY             PIC X(10).
+
+       01  CZ-HDR-LINE-1.
+           05  FILLER                      PIC X(30)
+               VALUE 'COLLATZ BATCH REPORT'.
+           05  FILLER                      PIC X(50) VALUE SPACES.
+
+       01  CZ-HDR-LINE-2.
+           05  FILLER                      PIC X(10) VALUE 'START'.
+           05  FILLER                      PIC X(10) VALUE 'STEPS'.
+           05  FILLER                      PIC X(10) VALUE 'PEAK'.
+           05  FILLER                      PIC X(10) VALUE 'RUN DATE'.
+           05  FILLER                      PIC X(10) VALUE 'STATUS'.
+           05  FILLER                      PIC X(10) VALUE 'SOURCE'.
+           05  FILLER                      PIC X(20) VALUE SPACES.
+
+       01  CZ-DETAIL-LINE.
+           05  CZ-DL-START                 PIC ZZZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  CZ-DL-COUNT                 PIC ZZZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  CZ-DL-PEAK                  PIC ZZZZ9.
+           05  FILLER                      PIC X(05) VALUE SPACES.
+           05  CZ-DL-DATE                  PIC X(10).
+           05  CZ-DL-STATUS                PIC X(08).
+           05  FILLER                      PIC X(02) VALUE SPACES.
+           05  CZ-DL-SOURCE                PIC X(05).
+           05  FILLER                      PIC X(25) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-RANGE THRU 2000-EXIT
+               UNTIL CZ-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE - open files, print headings, get date     *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  RANGE-FILE.
+           OPEN OUTPUT REPORT-FILE.
+           OPEN I-O    CACHE-FILE.
+           EVALUATE TRUE
+               WHEN CZ-CACHE-STATUS-OK
+                   CONTINUE
+               WHEN CZ-CACHE-STATUS-NOTFOUND
+                   DISPLAY 'COLZRPT: CACHEDS NOT FOUND - RUN COLZALOC '
+                       'FIRST TO PROVISION THE CACHE CLUSTER'
+                   CLOSE RANGE-FILE
+                   CLOSE REPORT-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+               WHEN OTHER
+                   DISPLAY 'COLZRPT: CACHE FILE OPEN FAILED, STATUS '
+                       CZ-CACHE-STATUS
+                   CLOSE RANGE-FILE
+                   CLOSE REPORT-FILE
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-EVALUATE.
+
+           PERFORM 1050-CHECK-RESTART THRU 1050-EXIT.
+
+           ACCEPT CZ-RUN-DATE-RAW FROM DATE.
+           STRING '20' CZ-RUN-YY '-' CZ-RUN-MM '-' CZ-RUN-DD
+               DELIMITED BY SIZE INTO CZ-RUN-DATE-DISPLAY.
+
+           WRITE CZ-REPORT-LINE FROM CZ-HDR-LINE-1.
+           WRITE CZ-REPORT-LINE FROM CZ-HDR-LINE-2.
+
+           PERFORM 2100-READ-RANGE THRU 2100-EXIT.
+           IF CZ-RESTART-REQUESTED
+               PERFORM 2100-READ-RANGE THRU 2100-EXIT
+                   UNTIL CZ-EOF
+                       OR CZ-RNG-START-VALUE > CZ-CKPT-LAST-START
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1050-CHECK-RESTART - look for a RESTART control card and,  *
+      *                      if found, load the last checkpoint    *
+      *-----------------------------------------------------------*
+       1050-CHECK-RESTART.
+           MOVE SPACES TO CZ-CTLCARD.
+           OPEN INPUT CTLCARD-FILE.
+           IF CZ-CTLCARD-STATUS-NOTFOUND
+               MOVE SPACES TO CZ-CTLCARD
+           ELSE
+               READ CTLCARD-FILE
+                   AT END
+                       MOVE SPACES TO CZ-CTLCARD
+               END-READ
+               CLOSE CTLCARD-FILE
+           END-IF.
+
+           IF CZ-CTLCARD(1:7) = 'RESTART'
+               SET CZ-RESTART-REQUESTED TO TRUE
+               OPEN INPUT CKPT-FILE
+               IF CZ-CKPT-STATUS-NOTFOUND
+                   MOVE ZERO TO CZ-CKPT-LAST-START
+               ELSE
+                   READ CKPT-FILE
+                       AT END
+                           MOVE ZERO TO CZ-CKPT-LAST-START
+                   END-READ
+                   CLOSE CKPT-FILE
+               END-IF
+           END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-PROCESS-RANGE - call Collatz for one starting value   *
+      *                      and print the detail line             *
+      *-----------------------------------------------------------*
+       2000-PROCESS-RANGE.
+           MOVE CZ-RNG-START-VALUE TO CZ-CACHE-KEY.
+           PERFORM 2050-CACHE-LOOKUP THRU 2050-EXIT.
+
+           IF CZ-CACHE-HIT
+               MOVE CZ-CACHE-COUNT TO CZ-CALL-COUNT
+               MOVE CZ-CACHE-PEAK  TO CZ-CALL-PEAK
+               MOVE CZ-CACHE-RC    TO CZ-CALL-RC
+               MOVE 'CACHE'        TO CZ-DL-SOURCE
+           ELSE
+               MOVE CZ-RNG-START-VALUE TO CZ-CALL-START
+               CALL 'Collatz' USING CZ-CALL-START, CZ-CALL-COUNT,
+                   CZ-CALL-PEAK, CZ-CALL-RC, CZ-CALL-TRACE
+               MOVE 'CALC'         TO CZ-DL-SOURCE
+               PERFORM 2060-CACHE-STORE THRU 2060-EXIT
+           END-IF.
+
+           EVALUATE TRUE
+               WHEN CZ-CALL-RC-OVERFLOW
+                   MOVE 'OVERFLOW' TO CZ-STATUS-TEXT
+               WHEN CZ-CALL-RC-RUNAWAY
+                   MOVE 'RUNAWAY'  TO CZ-STATUS-TEXT
+               WHEN OTHER
+                   MOVE 'OK'       TO CZ-STATUS-TEXT
+           END-EVALUATE.
+
+           MOVE CZ-RNG-START-VALUE TO CZ-DL-START.
+           MOVE CZ-CALL-COUNT      TO CZ-DL-COUNT.
+           MOVE CZ-CALL-PEAK       TO CZ-DL-PEAK.
+           MOVE CZ-RUN-DATE-DISPLAY TO CZ-DL-DATE.
+           MOVE CZ-STATUS-TEXT     TO CZ-DL-STATUS.
+           WRITE CZ-REPORT-LINE FROM CZ-DETAIL-LINE.
+
+           ADD 1 TO CZ-RECS-SINCE-CKPT.
+           IF CZ-RECS-SINCE-CKPT >= CZ-CHECKPOINT-INTERVAL
+               PERFORM 2070-WRITE-CHECKPOINT THRU 2070-EXIT
+               MOVE ZERO TO CZ-RECS-SINCE-CKPT
+           END-IF.
+
+           PERFORM 2100-READ-RANGE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2050-CACHE-LOOKUP - check CACHEDS for a starting value     *
+      *                     already run in a prior batch pass      *
+      *-----------------------------------------------------------*
+       2050-CACHE-LOOKUP.
+           MOVE 'N' TO CZ-CACHE-HIT-SWITCH.
+           READ CACHE-FILE
+               INVALID KEY
+                   MOVE 'N' TO CZ-CACHE-HIT-SWITCH
+               NOT INVALID KEY
+                   MOVE 'Y' TO CZ-CACHE-HIT-SWITCH
+           END-READ.
+       2050-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2060-CACHE-STORE - remember a freshly-computed result      *
+      *-----------------------------------------------------------*
+       2060-CACHE-STORE.
+           MOVE CZ-RNG-START-VALUE TO CZ-CACHE-KEY.
+           MOVE CZ-CALL-COUNT      TO CZ-CACHE-COUNT.
+           MOVE CZ-CALL-PEAK       TO CZ-CACHE-PEAK.
+           MOVE CZ-CALL-RC         TO CZ-CACHE-RC.
+           WRITE CZ-CACHE-REC
+               INVALID KEY
+                   DISPLAY 'COLZRPT: CACHE WRITE FAILED FOR '
+                       CZ-CACHE-KEY ' STATUS ' CZ-CACHE-STATUS
+           END-WRITE.
+       2060-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2070-WRITE-CHECKPOINT - record the last starting value     *
+      *                         successfully processed             *
+      *-----------------------------------------------------------*
+       2070-WRITE-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           MOVE CZ-RNG-START-VALUE TO CZ-CKPT-LAST-START.
+           WRITE CZ-CKPT-REC.
+           CLOSE CKPT-FILE.
+       2070-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-READ-RANGE - read the next starting value             *
+      *-----------------------------------------------------------*
+       2100-READ-RANGE.
+           READ RANGE-FILE
+               AT END
+                   SET CZ-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE - close files                                *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE RANGE-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE CACHE-FILE.
+       9000-EXIT.
+           EXIT.
