@@ -0,0 +1,15 @@
+      *-----------------------------------------------------------*
+      * CZCACHE.CPY                                                 *
+      * Record layout for the Collatz memoization cache (CACHEDS   *
+      * DD) - an indexed (VSAM KSDS) file keyed by starting value,  *
+      * used by COLZRPT to avoid recomputing a sequence it has      *
+      * already run.                                                *
+      *                                                             *
+      * Maintenance history                                        *
+      *   2026-03-11  RLC  Original copybook.                       *
+      *-----------------------------------------------------------*
+       01  CZ-CACHE-REC.
+           05  CZ-CACHE-KEY                PIC 9(05).
+           05  CZ-CACHE-COUNT              PIC 9(05).
+           05  CZ-CACHE-PEAK               PIC 9(05).
+           05  CZ-CACHE-RC                 PIC 9(02).
