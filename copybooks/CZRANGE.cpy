@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * CZRANGE.CPY                                                *
+      * Input record layout for the Collatz starting-number range  *
+      * file (RANGEIN DD) read by COLZRPT.  One starting value     *
+      * per record.                                                *
+      *                                                             *
+      * Maintenance history                                        *
+      *   2025-10-20  RLC  Original copybook (COLZRPT driver).      *
+      *-----------------------------------------------------------*
+       01  CZ-RANGE-REC.
+           05  CZ-RNG-START-VALUE          PIC 9(05).
+           05  FILLER                      PIC X(75).
