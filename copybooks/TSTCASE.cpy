@@ -0,0 +1,60 @@
+      *-----------------------------------------------------------*
+      * TSTCASE.CPY                                                 *
+      * Test-case record layout for the regression test harness    *
+      * (HelloWorldTests).  One row per test case, held in the      *
+      * external test-case file so cases can be added or disabled   *
+      * without a recompile.                                        *
+      *                                                             *
+      * TC-PARM-TABLE carries a configurable parameter list so the  *
+      * same harness can drive subprograms with more than one       *
+      * BY REFERENCE argument (e.g. Collatz's LS-START/LS-COUNT/    *
+      * LS-PEAK/LS-RETURN-CODE/LS-TRACE-SWITCH), not just            *
+      * HelloWorld's single greeting argument.  Sized to 5 slots to *
+      * cover Collatz's arity; unused trailing slots are simply     *
+      * left at TC-PARM-COUNT and below.  Each parameter slot is    *
+      * described by a type (N=numeric-display, X=alphanumeric) and *
+      * a direction (I=input, O=output, B=both).  Direction controls*
+      * whether TC-PARM-VALUE is loaded into the CALL buffer before *
+      * the call - an O (output-only) slot is left as spaces so the *
+      * subprogram's own initial value isn't clobbered by whatever  *
+      * happens to be sitting in TC-PARM-VALUE for that row.  The    *
+      * value itself travels as a character string - a PIC 9(nn)    *
+      * DISPLAY field and a PIC X(nn) field of the same length share*
+      * the same byte layout, so plain digit text doubles as the    *
+      * numeric input regardless of type.  TC-CHECK-SLOT says which *
+      * parameter slot to compare against TC-ANSWER after the call  *
+      * returns.                                                     *
+      *                                                             *
+      * Maintenance history                                        *
+      *   2025-12-01  RLC  Original copybook - externalized the     *
+      *                    in-line Tests/Test1/Test2 table.         *
+      *   2026-06-18  RLC  Added TC-PARM-TABLE/TC-CHECK-SLOT so the  *
+      *                    harness can drive numeric subprograms.   *
+      *   2026-07-25  RLC  Widened TC-PARM-TABLE to 5 slots to keep  *
+      *                    pace with Collatz's LS-TRACE-SWITCH       *
+      *                    parameter; direction now actually gates  *
+      *                    whether a slot is preloaded.              *
+      *   2026-08-06  RLC  Clarified that direction reflects how a   *
+      *                    parameter is used by the callee, not just *
+      *                    whether the harness happens to need to     *
+      *                    preload it - an input control switch is   *
+      *                    direction I with its value spelled out,   *
+      *                    even though a value of spaces would        *
+      *                    preload to the same effect.                *
+      *-----------------------------------------------------------*
+       01  TC-TEST-CASE-REC.
+           05  TC-ENABLED                  PIC X(01).
+           05  TC-NAME                     PIC X(05).
+           05  TC-FUNC                     PIC X(10).
+           05  TC-ANSWER                   PIC X(13).
+           05  TC-PARM-COUNT                PIC 9(01).
+           05  TC-PARM-TABLE OCCURS 5 TIMES.
+               10  TC-PARM-TYPE            PIC X(01).
+                   88  TC-PARM-TYPE-NUMERIC        VALUE 'N'.
+                   88  TC-PARM-TYPE-ALPHA          VALUE 'X'.
+               10  TC-PARM-DIRECTION       PIC X(01).
+                   88  TC-PARM-DIR-IN              VALUE 'I'.
+                   88  TC-PARM-DIR-OUT             VALUE 'O'.
+                   88  TC-PARM-DIR-INOUT           VALUE 'B'.
+               10  TC-PARM-VALUE           PIC X(13).
+           05  TC-CHECK-SLOT                PIC 9(01).
