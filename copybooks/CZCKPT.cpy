@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------*
+      * CZCKPT.CPY                                                  *
+      * Checkpoint record for the Collatz batch driver (CKPTDS DD). *
+      * Holds the starting value of the last range record COLZRPT   *
+      * finished processing, so a RESTART run can skip back to it   *
+      * instead of reprocessing the whole RANGEIN file.              *
+      *                                                             *
+      * Maintenance history                                        *
+      *   2026-04-08  RLC  Original copybook.                       *
+      *-----------------------------------------------------------*
+       01  CZ-CKPT-REC.
+           05  CZ-CKPT-LAST-START          PIC 9(05).
