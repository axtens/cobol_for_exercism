@@ -1,26 +1,159 @@
+      *-----------------------------------------------------------*
+      * PROGRAM-ID.  COLLATZ                                        *
+      * AUTHOR.      R. CHIN, APPLICATIONS DEVELOPMENT.              *
+      * INSTALLATION. MERIDIAN BATCH SERVICES.                       *
+      * DATE-WRITTEN. 2025-09-15.                                    *
+      *                                                              *
+      * REMARKS.                                                     *
+      *   Computes the length of the Collatz (hailstone) sequence   *
+      *   for a starting value LS-START, returning the step count   *
+      *   in LS-COUNT and the highest value reached along the way   *
+      *   in LS-PEAK.  LS-RETURN-CODE reports 00 (normal), 10       *
+      *   (LS-START grew past what a PIC 9(05) field can hold) or   *
+      *   20 (more iterations than any real starting value should   *
+      *   ever need - a runaway guard, not a mathematical limit).   *
+      *   When the caller sets LS-TRACE-SWITCH to 'Y', every         *
+      *   intermediate hailstone value is appended to the TRACEOUT  *
+      *   file so the whole sequence can be inspected after the     *
+      *   fact.                                                      *
+      *                                                              *
+      * MAINTENANCE HISTORY                                         *
+      *   2025-09-15  RLC  Original subprogram.                      *
+      *   2025-10-20  RLC  Added the overflow/runaway guard and      *
+      *                    LS-RETURN-CODE.                           *
+      *   2026-02-09  RLC  Added LS-PEAK.                            *
+      *   2026-06-18  RLC  Added LS-TRACE-SWITCH and the hailstone   *
+      *                    trace file.                                *
+      *-----------------------------------------------------------*
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. Collatz.
+       PROGRAM-ID.    Collatz.
+       AUTHOR.        R. CHIN.
+       INSTALLATION.  MERIDIAN BATCH SERVICES.
+       DATE-WRITTEN.  2025-09-15.
+       DATE-COMPILED.
+
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRACE-FILE ASSIGN TO TRACEOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRACE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRACE-FILE.
+       01  WS-TRACE-LINE                   PIC X(20).
+
+       WORKING-STORAGE SECTION.
+       01  WS-MAX-ITERATIONS               PIC 9(05) VALUE 10000.
+       01  WS-MAX-SAFE-START               PIC 9(05) VALUE 33332.
+
+       01  WS-TRACE-STATUS                 PIC X(02).
+           88  WS-TRACE-STATUS-OK                 VALUE '00'.
+           88  WS-TRACE-STATUS-NOT-FOUND          VALUE '35'.
+
+       01  WS-TRACE-DETAIL.
+           05  WS-TRACE-START              PIC 9(05).
+           05  FILLER                      PIC X(03) VALUE SPACES.
+           05  WS-TRACE-VALUE              PIC 9(05).
+           05  FILLER                      PIC X(07) VALUE SPACES.
+
        LINKAGE SECTION.
-       01 LS-COUNT PIC 9(5).
-       01 LS-START PIC 9(5).
-       PROCEDURE DIVISION USING LS-START RETURNING LS-COUNT.
-       01-START.
-        IF LS-START <= 0
-            MOVE -1 TO LS-COUNT
-            EXIT PROGRAM
-        END-IF.
-        MOVE ZEROES TO LS-COUNT.
-        PERFORM 02-COLLATZ WITH TEST BEFORE UNTIL LS-START = 1.
-        STOP RUN.
-       02-COLLATZ.
-        IF FUNCTION REM(LS-START, 2) = 0
-          ADD 1 TO LS-COUNT
-          DIVIDE LS-START BY 2 GIVING LS-START 
-        ELSE
-          ADD 1 TO LS-COUNT
-          COMPUTE LS-START = LS-START * 3 + 1
-        END-IF.
-
-        
\ No newline at end of file
+       01  LS-COUNT                        PIC 9(05).
+       01  LS-START                        PIC 9(05).
+       01  LS-PEAK                         PIC 9(05).
+       01  LS-RETURN-CODE                  PIC 9(02).
+           88  LS-RC-NORMAL                       VALUE 00.
+           88  LS-RC-OVERFLOW                     VALUE 10.
+           88  LS-RC-RUNAWAY                      VALUE 20.
+       01  LS-TRACE-SWITCH                 PIC X(01).
+           88  LS-TRACE-ON                        VALUE 'Y'.
+           88  LS-TRACE-OFF                       VALUE 'N' SPACE.
+
+       PROCEDURE DIVISION USING LS-START, LS-COUNT, LS-PEAK,
+           LS-RETURN-CODE, LS-TRACE-SWITCH.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           SET LS-RC-NORMAL TO TRUE.
+           IF LS-START <= 0
+               MOVE -1 TO LS-COUNT
+               MOVE 0 TO LS-PEAK
+               EXIT PROGRAM
+           END-IF.
+           MOVE ZEROES TO LS-COUNT.
+           MOVE LS-START TO LS-PEAK.
+           IF LS-TRACE-ON
+               PERFORM 2010-OPEN-TRACE THRU 2010-EXIT
+               MOVE LS-START TO WS-TRACE-START
+               PERFORM 2000-WRITE-TRACE THRU 2000-EXIT
+           END-IF.
+           PERFORM 1000-COLLATZ-STEP THRU 1000-EXIT
+               WITH TEST BEFORE
+               UNTIL LS-START = 1 OR NOT LS-RC-NORMAL.
+           IF LS-TRACE-ON
+               PERFORM 2020-CLOSE-TRACE THRU 2020-EXIT
+           END-IF.
+       0000-EXIT.
+           EXIT PROGRAM.
+
+      *-----------------------------------------------------------*
+      * 1000-COLLATZ-STEP - apply one hailstone transform to        *
+      *                     LS-START, tracking the step count and   *
+      *                     the peak value reached.                 *
+      *-----------------------------------------------------------*
+       1000-COLLATZ-STEP.
+           IF LS-COUNT >= WS-MAX-ITERATIONS
+               SET LS-RC-RUNAWAY TO TRUE
+           ELSE
+               IF FUNCTION REM(LS-START, 2) = 0
+                   ADD 1 TO LS-COUNT
+                   DIVIDE LS-START BY 2 GIVING LS-START
+               ELSE
+                   IF LS-START > WS-MAX-SAFE-START
+                       SET LS-RC-OVERFLOW TO TRUE
+                   ELSE
+                       ADD 1 TO LS-COUNT
+                       COMPUTE LS-START = LS-START * 3 + 1
+                       IF LS-START > LS-PEAK
+                           MOVE LS-START TO LS-PEAK
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+           IF LS-RC-NORMAL AND LS-TRACE-ON
+               PERFORM 2000-WRITE-TRACE THRU 2000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-WRITE-TRACE - append the current hailstone value to    *
+      *                    the TRACEOUT file.                        *
+      *-----------------------------------------------------------*
+       2000-WRITE-TRACE.
+           MOVE LS-START TO WS-TRACE-VALUE.
+           WRITE WS-TRACE-LINE FROM WS-TRACE-DETAIL.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2010-OPEN-TRACE - open TRACEOUT for append, creating it     *
+      *                   the first time it is written to.          *
+      *-----------------------------------------------------------*
+       2010-OPEN-TRACE.
+           OPEN EXTEND TRACE-FILE.
+           IF WS-TRACE-STATUS-NOT-FOUND
+               OPEN OUTPUT TRACE-FILE
+           END-IF.
+       2010-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2020-CLOSE-TRACE                                            *
+      *-----------------------------------------------------------*
+       2020-CLOSE-TRACE.
+           CLOSE TRACE-FILE.
+       2020-EXIT.
+           EXIT.
