@@ -1,49 +1,221 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HelloWorldTests.
-       ENVIRONMENT DIVISION.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 Hello PIC X(13).
-       01 WS-CNT PIC 9 VALUE 0.
-       01 WS-MAX PIC 9 VALUE 0.
-       01 Tests.
-        03 Test1.
-            05 WS-T-Enabled PIC X VALUE '1'.
-            05 WS-T-Name PIC X(5) VALUE 'Test1'.
-            05 WS-T-Func PIC X(10) VALUE 'HelloWorld'.
-            05 WS-T-Answer PIC X(13) VALUE 'Hello, World!'.
-        03 Test2.
-            05 WS-T-Enabled PIC X VALUE '0'.
-            05 WS-T-Name PIC X(5) VALUE 'Test1'.
-            05 WS-T-Func PIC X(10) VALUE 'HelloWorld'.
-            05 WS-T-Answer PIC X(13) VALUE 'Hello, World!'.
-       01 TestGroup REDEFINES Tests.
-        03 TestList OCCURS 2 TIMES.
-            05 WS-TL-Enabled PIC X.
-            05 WS-TL-Name PIC X(5).
-            05 WS-TL-Func PIC X(10).
-            05 WS-TL-Answer PIC X(13).
-       01 TestItem.
-            03 WS-TI-Enabled PIC X.
-            03 WS-TI-Name PIC X(5).
-            03 WS-TI-Func PIC X(10).
-            03 WS-TI-Answer PIC X(13).
-       PROCEDURE DIVISION.
-            COMPUTE WS-MAX = LENGTH OF TestGroup / LENGTH OF Test1.
-            PERFORM 10-TEST 
-                VARYING WS-CNT 
-                FROM 1 
-                BY 1 
-                UNTIL WS-CNT > WS-MAX
-            STOP RUN.
-       10-TEST.
-            MOVE TestList(WS-CNT) TO TestItem.
-            IF WS-TI-Enabled = '1'
-                CALL WS-TI-Func USING BY REFERENCE Hello
-                IF Hello = WS-TI-Answer 
-                    DISPLAY "Pass"
-                ELSE
-                    DISPLAY "Fail"
-                END-IF
-            END-IF.
-    
\ No newline at end of file
+      *-----------------------------------------------------------*
+      * PROGRAM-ID.  HELLOWORLDTESTS                                *
+      * AUTHOR.      R. CHIN, APPLICATIONS DEVELOPMENT.              *
+      * INSTALLATION. MERIDIAN BATCH SERVICES.                       *
+      * DATE-WRITTEN. 2025-06-02.                                    *
+      *                                                              *
+      * REMARKS.                                                     *
+      *   Regression test harness.  Reads test cases from an        *
+      *   external file (TESTCASE) rather than a hardcoded table,   *
+      *   so cases can be added or disabled without a recompile.     *
+      *   Each enabled case CALLs the named subprogram through a     *
+      *   generic argument buffer built from the case's parameter    *
+      *   table (see copybooks/TSTCASE.cpy), so the same harness      *
+      *   drives HelloWorld's one-argument signature and Collatz's   *
+      *   five-argument signature alike.  Every case is logged to    *
+      *   TESTLOG (name, expected, actual, pass/fail, run date and   *
+      *   time); WS-PASS-CNT/WS-FAIL-CNT are totalled and a non-zero *
+      *   RETURN-CODE is set if any case failed.                     *
+      *                                                              *
+      * MAINTENANCE HISTORY                                         *
+      *   2025-06-02  RLC  Original harness (hardcoded Tests table). *
+      *   2025-12-01  RLC  Externalized test cases to TESTCASE-FILE. *
+      *   2025-12-15  RLC  Added pass/fail totals, RETURN-CODE and   *
+      *                    the TESTLOG audit log.                    *
+      *   2026-06-18  RLC  Generalized the CALL to a configurable     *
+      *                    parameter list so numeric subprograms      *
+      *                    like Collatz can be exercised through the *
+      *                    same test table.                          *
+      *-----------------------------------------------------------*
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HelloWorldTests.
+       AUTHOR.        R. CHIN.
+       INSTALLATION.  MERIDIAN BATCH SERVICES.
+       DATE-WRITTEN.  2025-06-02.
+       DATE-COMPILED.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TESTCASE-FILE ASSIGN TO TESTCASE
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOG-FILE      ASSIGN TO TESTLOG
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TESTCASE-FILE.
+           COPY TSTCASE.
+
+       FD  LOG-FILE.
+       01  WS-LOG-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+           88  WS-EOF                             VALUE 'Y'.
+
+       01  TestItem.
+           03  WS-TI-Enabled               PIC X(01).
+           03  WS-TI-Name                  PIC X(05).
+           03  WS-TI-Func                  PIC X(10).
+           03  WS-TI-Answer                PIC X(13).
+           03  WS-TI-Parm-Count            PIC 9(01).
+           03  WS-TI-Parm-Table OCCURS 5 TIMES.
+               05  WS-TI-Parm-Type         PIC X(01).
+                   88  WS-TI-Parm-Type-Numeric    VALUE 'N'.
+                   88  WS-TI-Parm-Type-Alpha      VALUE 'X'.
+               05  WS-TI-Parm-Direction    PIC X(01).
+                   88  WS-TI-Parm-Dir-In          VALUE 'I'.
+                   88  WS-TI-Parm-Dir-Out         VALUE 'O'.
+                   88  WS-TI-Parm-Dir-Inout       VALUE 'B'.
+               05  WS-TI-Parm-Value        PIC X(13).
+           03  WS-TI-Check-Slot            PIC 9(01).
+
+      *    WS-PARM-AREA is the generic actual-argument buffer used on
+      *    every CALL, regardless of how many parameters the target
+      *    subprogram really declares - a subprogram called with more
+      *    BY REFERENCE arguments than it declares in its own USING
+      *    clause simply ignores the extras, so the harness can drive
+      *    HelloWorld's one-argument signature and Collatz's
+      *    five-argument signature through the same CALL statement.
+      *    Sized to 5 slots to match TC-PARM-TABLE/Collatz's arity.
+       01  WS-PARM-AREA.
+           03  WS-PARM                     PIC X(13) OCCURS 5 TIMES.
+       01  WS-PARM-IDX                     PIC 9(01).
+
+       01  WS-PASS-CNT                     PIC 9(05) VALUE 0.
+       01  WS-FAIL-CNT                     PIC 9(05) VALUE 0.
+
+       01  WS-RUN-TIMESTAMP.
+           03  WS-RUN-DATE                 PIC 9(08).
+           03  WS-RUN-TIME                 PIC 9(08).
+
+       01  WS-LOG-DETAIL.
+           03  WS-LOG-NAME                 PIC X(05).
+           03  FILLER                      PIC X(02) VALUE SPACES.
+           03  WS-LOG-EXPECTED             PIC X(13).
+           03  FILLER                      PIC X(02) VALUE SPACES.
+           03  WS-LOG-ACTUAL               PIC X(13).
+           03  FILLER                      PIC X(02) VALUE SPACES.
+           03  WS-LOG-RESULT               PIC X(04).
+           03  FILLER                      PIC X(02) VALUE SPACES.
+           03  WS-LOG-DATE                 PIC 9(08).
+           03  FILLER                      PIC X(01) VALUE SPACES.
+           03  WS-LOG-TIME                 PIC 9(08).
+
+       PROCEDURE DIVISION.
+      *-----------------------------------------------------------*
+      * 0000-MAINLINE                                               *
+      *-----------------------------------------------------------*
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+           PERFORM 1100-READ-TESTCASE THRU 1100-EXIT.
+           PERFORM 2000-RUN-TEST THRU 2000-EXIT
+               UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE THRU 9000-EXIT.
+           STOP RUN.
+
+      *-----------------------------------------------------------*
+      * 1000-INITIALIZE                                             *
+      *-----------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN INPUT  TESTCASE-FILE.
+           OPEN OUTPUT LOG-FILE.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+       1000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 1100-READ-TESTCASE                                          *
+      *-----------------------------------------------------------*
+       1100-READ-TESTCASE.
+           READ TESTCASE-FILE INTO TestItem
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ.
+       1100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2000-RUN-TEST - drive one enabled test case and log its     *
+      *                 result, then read the next case.            *
+      *-----------------------------------------------------------*
+       2000-RUN-TEST.
+           IF WS-TI-Enabled = '1'
+               PERFORM 2100-LOAD-PARMS THRU 2100-EXIT
+               CALL WS-TI-Func USING BY REFERENCE
+                   WS-PARM(1), WS-PARM(2), WS-PARM(3), WS-PARM(4),
+                   WS-PARM(5)
+               PERFORM 2200-LOG-RESULT THRU 2200-EXIT
+           END-IF.
+           PERFORM 1100-READ-TESTCASE THRU 1100-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2100-LOAD-PARMS - build the generic argument buffer from    *
+      *                   the test case's parameter table.          *
+      *-----------------------------------------------------------*
+       2100-LOAD-PARMS.
+           MOVE SPACES TO WS-PARM-AREA.
+           PERFORM 2110-LOAD-PARM THRU 2110-EXIT
+               VARYING WS-PARM-IDX FROM 1 BY 1
+               UNTIL WS-PARM-IDX > WS-TI-Parm-Count.
+       2100-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2110-LOAD-PARM - move one parameter's value into the        *
+      *                  argument buffer, unless it is an           *
+      *                  output-only parameter, in which case it is *
+      *                  left as spaces for the callee to fill in.  *
+      *-----------------------------------------------------------*
+       2110-LOAD-PARM.
+           IF NOT WS-TI-Parm-Dir-Out(WS-PARM-IDX)
+               MOVE WS-TI-Parm-Value(WS-PARM-IDX)
+                   TO WS-PARM(WS-PARM-IDX)
+           END-IF.
+       2110-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 2200-LOG-RESULT - compare the checked slot to the expected  *
+      *                   answer, tally pass/fail, and write the    *
+      *                   TESTLOG detail line.                      *
+      *-----------------------------------------------------------*
+       2200-LOG-RESULT.
+           MOVE WS-TI-Name           TO WS-LOG-NAME.
+           MOVE WS-TI-Answer         TO WS-LOG-EXPECTED.
+           MOVE WS-PARM(WS-TI-Check-Slot) TO WS-LOG-ACTUAL.
+           MOVE WS-RUN-DATE          TO WS-LOG-DATE.
+           MOVE WS-RUN-TIME          TO WS-LOG-TIME.
+           IF WS-PARM(WS-TI-Check-Slot) = WS-TI-Answer
+               ADD 1 TO WS-PASS-CNT
+               MOVE "PASS" TO WS-LOG-RESULT
+               DISPLAY "Pass"
+           ELSE
+               ADD 1 TO WS-FAIL-CNT
+               MOVE "FAIL" TO WS-LOG-RESULT
+               DISPLAY "Fail"
+           END-IF.
+           WRITE WS-LOG-LINE FROM WS-LOG-DETAIL.
+       2200-EXIT.
+           EXIT.
+
+      *-----------------------------------------------------------*
+      * 9000-TERMINATE                                              *
+      *-----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE TESTCASE-FILE.
+           CLOSE LOG-FILE.
+           DISPLAY "Tests passed: " WS-PASS-CNT.
+           DISPLAY "Tests failed: " WS-FAIL-CNT.
+           IF WS-FAIL-CNT > 0
+               MOVE 4 TO RETURN-CODE
+           ELSE
+               MOVE 0 TO RETURN-CODE
+           END-IF.
+       9000-EXIT.
+           EXIT.
